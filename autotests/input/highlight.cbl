@@ -1,20 +1,138 @@
 *> These are equivalent.
-INVOKE my-class "foo" RETURNING var
-MOVE my-class::"foo" TO var *> Inline method invocation
+PERFORM invoke-foo-traced
+PERFORM invoke-foo-traced-inline
+
+SELECT invoke-trace
+    ASSIGN TO "TRACE"
+    ORGANIZATION IS SEQUENTIAL.
+
+FD  invoke-trace.
+01  trace-record.
+    03  trace-method-name       PIC X(30).
+    03  trace-argument          PIC X(30).
+    03  trace-return-value      PIC X(30).
+    03  trace-timestamp         PIC X(26).
+
+invoke-foo-traced.
+    MOVE "foo"                  TO trace-method-name
+    MOVE SPACES                 TO trace-argument
+    MOVE FUNCTION CURRENT-DATE  TO trace-timestamp
+    INVOKE my-class "foo" RETURNING var
+    MOVE var                    TO trace-return-value
+    WRITE trace-record.
+
+invoke-foo-traced-inline.
+    MOVE "foo"                  TO trace-method-name
+    MOVE SPACES                 TO trace-argument
+    MOVE FUNCTION CURRENT-DATE  TO trace-timestamp
+    MOVE my-class::"foo" TO var *> Inline method invocation
+    MOVE var                    TO trace-return-value
+    WRITE trace-record.
 
 ADD 1 TO x
+    ON SIZE ERROR
+        MOVE "X"            TO add-error-field
+        MOVE 1               TO add-error-operand-1
+        MOVE x               TO add-error-operand-2
+        PERFORM add-error-routine
+END-ADD
+
 ADD 1, a, b TO x ROUNDED, y, z ROUNDED
+    ON SIZE ERROR
+        MOVE "X, Y, Z"      TO add-error-field
+        MOVE a               TO add-error-operand-1
+        MOVE b               TO add-error-operand-2
+        PERFORM add-error-routine
+END-ADD
 
 ADD a, b TO c
     ON SIZE ERROR
-        DISPLAY "Error"
+        MOVE "C"            TO add-error-field
+        MOVE a               TO add-error-operand-1
+        MOVE b               TO add-error-operand-2
+        PERFORM add-error-routine
 END-ADD
 
 ADD a TO b
     NOT SIZE ERROR
         DISPLAY "No error"
     ON SIZE ERROR
-        DISPLAY "Error"
+        MOVE "B"            TO add-error-field
+        MOVE a               TO add-error-operand-1
+        MOVE b               TO add-error-operand-2
+        PERFORM add-error-routine
+
+SELECT add-error-log
+    ASSIGN TO "ADDERR"
+    ORGANIZATION IS SEQUENTIAL.
+
+FD  add-error-log.
+01  add-error-record.
+    03  add-error-field         PIC X(10).
+    03  add-error-operand-1     PIC 9(7)V99.
+    03  add-error-operand-2     PIC 9(7)V99.
+    03  add-error-timestamp     PIC X(26).
+
+add-error-routine.
+    MOVE FUNCTION CURRENT-DATE TO add-error-timestamp
+    DISPLAY "SIZE ERROR ON " add-error-field
+    WRITE add-error-record.
+
+SELECT sales-reject
+    ASSIGN TO "SALESREJ"
+    ORGANIZATION IS SEQUENTIAL.
+
+FD  sales-reject.
+01  sales-reject-record         PIC X(46).
+
+SELECT csv-extract
+    ASSIGN TO "CSVOUT"
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+FD  csv-extract.
+01  csv-extract-record          PIC X(80).
+
+01  csv-sales-amount-edited      PIC Z,ZZZ,ZZ9.99.
+
+01  seller-master-found-flag     PIC X VALUE "N".
+    88  seller-master-found                VALUE "Y".
+
+SELECT checkpoint-file
+    ASSIGN TO "CHKPT"
+    ORGANIZATION IS SEQUENTIAL.
+
+FD  checkpoint-file.
+01  checkpoint-record.
+    03  checkpoint-last-key     PIC X(10).
+
+01  restart-last-key             PIC X(10) VALUE SPACES.
+
+01  at-end-of-sales-flag         PIC X VALUE "N".
+    88  at-end-of-sales                    VALUE "Y".
+
+resume-from-checkpoint.
+    MOVE SPACES TO restart-last-key
+    OPEN INPUT checkpoint-file
+    PERFORM UNTIL at-end-of-sales
+        READ checkpoint-file
+            AT END
+                MOVE "Y" TO at-end-of-sales-flag
+            NOT AT END
+                MOVE checkpoint-last-key TO restart-last-key
+        END-READ
+    END-PERFORM
+    CLOSE checkpoint-file
+    MOVE "N" TO at-end-of-sales-flag.
+
+SELECT seller-master
+    ASSIGN TO "SELLERMST"
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS RANDOM
+    RECORD KEY IS seller-master-name.
+
+FD  seller-master.
+01  seller-master-record.
+    03  seller-master-name      PIC X(30).
 
 RD  sales-report
     PAGE LIMITS 60 LINES
@@ -30,16 +148,44 @@ RD  sales-report
     03  COL 3                    VALUE "Sales on".
     03  COL 12                   PIC 99/99/9999 SOURCE sales-date.
     03  COL 21                   VALUE "were".
-    03  COL 26                   PIC $$$$9.99 SOURCE sales-amount.
-
-01  invalid-sales TYPE DETAIL, LINE + 1.
-    03  COL 3                    VALUE "INVALID RECORD:".
-    03  COL 19                   PIC X(34) SOURCE sales-record.
+    03  COL 26                   PIC $$$,$$9.99 SOURCE sales-amount.
 
 01  TYPE CONTROL HEADING seller-name, LINE + 2.
     03  COL 1                    VALUE "Seller:".
     03  COL 9                    PIC X(30) SOURCE seller-name.
 
+01  TYPE CONTROL FOOTING seller-name, LINE + 2.
+    03  COL 3                    VALUE "Seller total:".
+    03  COL 17                   PIC $$$,$$9.99 SUM sales-amount UPON sales-on-day.
+
+01  TYPE CONTROL FOOTING FINAL, LINE + 2.
+    03  COL 3                    VALUE "Grand total:".
+    03  COL 17                   PIC $$$,$$9.99 SUM sales-amount UPON sales-on-day.
+
+RD  sales-rollup-report
+    PAGE LIMITS 60 LINES
+    FIRST DETAIL 3
+    CONTROLS seller-name.
+
+01  TYPE PAGE HEADING.
+    03  COL 1                    VALUE "Sales Rollup Report".
+    03  COL 74                   VALUE "Page".
+    03  COL 79                   PIC Z9 SOURCE PAGE-COUNTER.
+
+01  seller-month-total TYPE DETAIL, LINE + 1.
+    03  COL 3                    VALUE "Month to date for".
+    03  COL 22                   PIC X(30) SOURCE seller-name.
+    03  COL 54                   PIC $$$,$$9.99 SOURCE seller-month-amount.
+
+01  seller-ytd-total TYPE DETAIL, LINE + 1.
+    03  COL 3                    VALUE "Year to date for".
+    03  COL 22                   PIC X(30) SOURCE seller-name.
+    03  COL 54                   PIC $$$,$$9.99 SOURCE seller-ytd-amount.
+
+01  TYPE CONTROL FOOTING FINAL, LINE + 2.
+    03  COL 3                    VALUE "Grand total YTD:".
+    03  COL 54                   PIC $$$,$$9.99 SUM sales-amount UPON seller-ytd-total.
+
 PIC 99.
 PIC 9(7)V99.
 PIC 9(10).  *> sads
@@ -50,8 +196,13 @@ PIC 99/99/9(4)
 PIC *(4)9.99
 PIC X(3)BX(3)BX(3)
 
-OPEN INPUT sales, OUTPUT report-out
+PERFORM resume-from-checkpoint
+
+OPEN INPUT sales, OUTPUT report-out, OUTPUT sales-reject, OUTPUT csv-extract,
+     EXTEND checkpoint-file, INPUT seller-master, OUTPUT invoke-trace,
+     OUTPUT add-error-log, OUTPUT audit-trail, OUTPUT db2-error-log
 INITIATE sales-report
+INITIATE sales-rollup-report
 
 PERFORM UNTIL 1 <> 1
     READ sales
@@ -59,31 +210,136 @@ PERFORM UNTIL 1 <> 1
             EXIT PERFORM
     END-READ
 
-    VALIDATE sales-record
-    IF valid-record
-        GENERATE sales-on-day
+    IF restart-last-key NOT = SPACES
+       AND sales-key NOT > restart-last-key
+        CONTINUE
     ELSE
-        GENERATE invalid-sales
+        ADD 1 TO sales-record-count
+
+        VALIDATE sales-record
+        IF valid-record
+            MOVE seller-name TO seller-master-name
+            READ seller-master
+                INVALID KEY
+                    MOVE "N" TO seller-master-found-flag
+                NOT INVALID KEY
+                    MOVE "Y" TO seller-master-found-flag
+            END-READ
+
+            IF seller-master-found
+                IF seller-name NOT = seller-name-prev
+                    MOVE ZERO        TO seller-month-amount
+                    MOVE ZERO        TO seller-ytd-amount
+                    MOVE seller-name TO seller-name-prev
+                END-IF
+
+                GENERATE sales-on-day
+
+                ADD sales-amount TO seller-month-amount
+                ADD sales-amount TO seller-ytd-amount
+                GENERATE seller-month-total
+                GENERATE seller-ytd-total
+
+                MOVE SPACES       TO csv-extract-record
+                MOVE sales-amount TO csv-sales-amount-edited
+                STRING sales-date              DELIMITED BY SIZE
+                       ","                     DELIMITED BY SIZE
+                       seller-name              DELIMITED BY SIZE
+                       ","                     DELIMITED BY SIZE
+                       csv-sales-amount-edited DELIMITED BY SIZE
+                       INTO csv-extract-record
+                END-STRING
+                WRITE csv-extract-record
+            ELSE
+                MOVE SPACES        TO seller-name-prev
+                MOVE SPACES        TO sales-reject-record
+                STRING "UNKNOWN SELLER: "  DELIMITED BY SIZE
+                       seller-name          DELIMITED BY SIZE
+                       INTO sales-reject-record
+                    ON OVERFLOW
+                        DISPLAY "REJECT RECORD OVERFLOW: " seller-name
+                END-STRING
+                WRITE sales-reject-record
+            END-IF
+        ELSE
+            MOVE sales-record TO sales-reject-record
+            WRITE sales-reject-record
+        END-IF
+
+        IF sales-record-count >= checkpoint-interval
+            MOVE sales-key    TO checkpoint-last-key
+            WRITE checkpoint-record
+            MOVE ZERO         TO sales-record-count
+        END-IF
     END-IF
 END-PERFORM
 
 TERMINATE sales-report
-CLOSE sales, report-out
+TERMINATE sales-rollup-report
+CLOSE sales, report-out, sales-reject, csv-extract, checkpoint-file,
+      seller-master, invoke-trace, add-error-log, audit-trail, db2-error-log
 
 EVALUATE TRUE ALSO desired-speed ALSO current-speed
     WHEN lid-closed ALSO min-speed THRU max-speed ALSO LESS THAN desired-speed
         PERFORM speed-up-machine
     WHEN lid-closed ALSO min-speed THRU max-speed ALSO GREATER THAN desired-speed
         PERFORM slow-down-machine
+    WHEN lid-ajar ALSO ANY ALSO ANY
+        PERFORM lid-debounce-delay
+        IF lid-ajar OR lid-open
+            PERFORM emergency-stop
+        END-IF
     WHEN lid-open ALSO ANY ALSO NOT ZERO
         PERFORM emergency-stop
     WHEN OTHER
         CONTINUE
 END-EVALUATE
 
+lid-debounce-delay.
+    MOVE ZERO TO lid-debounce-timer
+    PERFORM UNTIL lid-debounce-timer >= lid-debounce-threshold
+                  OR NOT lid-ajar
+        CALL "LIDSENSOR" USING lid-state-flag
+        ADD 1 TO lid-debounce-timer
+    END-PERFORM.
+
+speed-up-machine.
+    MOVE current-speed       TO audit-old-speed
+    ADD speed-increment      TO current-speed
+    MOVE current-speed       TO audit-new-speed
+    PERFORM write-audit-entry.
+
+slow-down-machine.
+    MOVE current-speed       TO audit-old-speed
+    SUBTRACT speed-decrement FROM current-speed
+    MOVE current-speed       TO audit-new-speed
+    PERFORM write-audit-entry.
+
+write-audit-entry.
+    MOVE FUNCTION CURRENT-DATE TO audit-timestamp
+    MOVE lid-state-flag         TO audit-lid-state
+    MOVE desired-speed          TO audit-desired-speed
+    MOVE current-speed          TO audit-current-speed
+    WRITE audit-record.
+
+SELECT audit-trail
+    ASSIGN TO "AUDITLOG"
+    ORGANIZATION IS SEQUENTIAL.
+
+FD  audit-trail.
+01  audit-record.
+    03  audit-timestamp         PIC X(26).
+    03  audit-lid-state         PIC X(10).
+    03  audit-old-speed         PIC 9(3).
+    03  audit-new-speed         PIC 9(3).
+    03  audit-desired-speed     PIC 9(3).
+    03  audit-current-speed     PIC 9(3).
+
 //COBUCLG  JOB (001),'COBOL BASE TEST',                                 00010000
-//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1)                        00020000
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),                       00011000
+//             RESTART=(BASETEST,CKPT01)                                00012000
 //BASETEST EXEC COBUCLG                                                 00030000
+//CHKPT    DD   DSN=SALES.CHECKPOINT,DISP=MOD                           00031000
 //COB.SYSIN DD *                                                        00040000
  00000* VALIDATION OF BASE COBOL INSTALL                                00050000
  01000 IDENTIFICATION DIVISION.                                         00060000
@@ -106,7 +362,35 @@ END-EVALUATE
 
 *> COBOL with embedded SQL.
 *> Normally for extensions pco, scb and sqb, but currently integrated into COBOL
+EXEC SQL INCLUDE SQLCA END-EXEC.
+
+SELECT db2-error-log
+    ASSIGN TO "DB2ERR"
+    ORGANIZATION IS SEQUENTIAL.
+
+FD  db2-error-log.
+01  db2-error-record.
+    03  db2-error-statement        PIC X(60).
+    03  db2-error-sqlcode          PIC S9(9).
+    03  db2-error-sqlstate         PIC X(5).
+    03  db2-error-timestamp        PIC X(26).
+
 EXEC SQL
     select count(*) from abc
 END-EXEC
+
+IF SQLCODE NOT = ZERO
+    MOVE "SELECT COUNT(*) FROM ABC" TO db2-error-statement
+    MOVE SQLCODE                    TO db2-error-sqlcode
+    MOVE SQLSTATE                   TO db2-error-sqlstate
+    MOVE FUNCTION CURRENT-DATE      TO db2-error-timestamp
+    WRITE db2-error-record
+END-IF
+
 ADD 1 TO x
+    ON SIZE ERROR
+        MOVE "X"            TO add-error-field
+        MOVE 1               TO add-error-operand-1
+        MOVE x               TO add-error-operand-2
+        PERFORM add-error-routine
+END-ADD
